@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAXLOAN-HOUSING.
+      *> Slår upp månadsavgiften för en boendetyp mot HSGFEE, en fil som
+      *> backoffice underhåller själva istället för att avgiftsschemat
+      *> ligger inbränt som 88-nivåer i CALCULATE-PROPERTY-EXPENSES.
+      *> Tabellen läses in en gång per körning (första anropet) och
+      *> ligger sedan kvar i WORKING-STORAGE för resten av körningen,
+      *> så att MAXLOAN-BATCH inte öppnar filen på nytt för varje sökande.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT HOUSING-FEE-FILE ASSIGN TO "HSGFEE"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS HOUSING-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  HOUSING-FEE-FILE.
+           COPY HSGREC.
+
+           WORKING-STORAGE SECTION.
+           01  HOUSING-FILE-STATUS PIC X(02).
+
+           01  FIRST-CALL-SWITCH PIC X(01) VALUE "J".
+               88  FIRST-CALL VALUE "J".
+
+           01  HOUSING-EOF-SWITCH PIC X(01) VALUE "N".
+               88  HOUSING-EOF VALUE "J".
+
+           *> Tabellen fylls från HSGFEE vid första anropet. Om filen
+           *> saknas eller är tom faller vi tillbaka på de gamla
+           *> inbränt-i-koden-värdena, så att programmet fungerar även
+           *> innan backoffice har lagt upp filen. Sista posten är alltid
+           *> en catch-all rad, samma idé som "9999"-raden i KOMSKATT.
+           01  PROPERTY-TYPE-TABLE.
+               02  PT-ENTRY OCCURS 20 TIMES INDEXED BY PT-IDX.
+                   03  PT-TYPE PIC X(12).
+                   03  PT-FEE PIC 9(05).
+           01  PROPERTY-TYPE-COUNT PIC 9(02) VALUE 0.
+
+           LINKAGE SECTION.
+           COPY HSGLINK.
+
+       PROCEDURE DIVISION USING HOUSING-INPUT HOUSING-OUTPUT.
+       0000-MAINLINE SECTION.
+           IF FIRST-CALL THEN
+               PERFORM LOAD-HOUSING-FEE-TABLE
+               MOVE "N" TO FIRST-CALL-SWITCH
+           END-IF
+           PERFORM LOOKUP-PROPERTY-TYPE
+           GOBACK.
+
+       LOAD-HOUSING-FEE-TABLE SECTION.
+           MOVE 0 TO PROPERTY-TYPE-COUNT
+           OPEN INPUT HOUSING-FEE-FILE
+           IF HOUSING-FILE-STATUS = "00" THEN
+               MOVE "N" TO HOUSING-EOF-SWITCH
+               PERFORM UNTIL HOUSING-EOF
+                   READ HOUSING-FEE-FILE
+                       AT END
+                           SET HOUSING-EOF TO TRUE
+                       NOT AT END
+                           *> En plats i tabellen är alltid vikt åt
+                           *> OKAND-raden nedan, så högst 19 rader läses
+                           *> in härifrån.
+                           IF PROPERTY-TYPE-COUNT < 19 THEN
+                               ADD 1 TO PROPERTY-TYPE-COUNT
+                               MOVE HT-PROPERTY-TYPE TO PT-TYPE (PROPERTY-TYPE-COUNT)
+                               MOVE HT-MONTHLY-FEE TO PT-FEE (PROPERTY-TYPE-COUNT)
+                           ELSE
+                               DISPLAY "VARNING: HSGFEE har fler boendetyper än tabellen rymmer - resten ignoreras"
+                               SET HOUSING-EOF TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOUSING-FEE-FILE
+           END-IF
+
+           IF PROPERTY-TYPE-COUNT = 0 THEN
+               ADD 1 TO PROPERTY-TYPE-COUNT
+               MOVE "VILLA" TO PT-TYPE (PROPERTY-TYPE-COUNT)
+               MOVE 4500 TO PT-FEE (PROPERTY-TYPE-COUNT)
+               ADD 1 TO PROPERTY-TYPE-COUNT
+               MOVE "BOSTADSRATT" TO PT-TYPE (PROPERTY-TYPE-COUNT)
+               MOVE 500 TO PT-FEE (PROPERTY-TYPE-COUNT)
+           END-IF
+
+           ADD 1 TO PROPERTY-TYPE-COUNT
+           MOVE "OKAND" TO PT-TYPE (PROPERTY-TYPE-COUNT)
+           MOVE 500 TO PT-FEE (PROPERTY-TYPE-COUNT)
+           EXIT.
+
+       LOOKUP-PROPERTY-TYPE SECTION.
+           SET PT-IDX TO 1
+           SEARCH PT-ENTRY
+               AT END
+                   SET PT-IDX TO PROPERTY-TYPE-COUNT
+               WHEN PT-TYPE (PT-IDX) = HI-PROPERTY-TYPE
+                   CONTINUE
+           END-SEARCH
+           MOVE PT-FEE (PT-IDX) TO HO-MONTHLY-FEE
+           EXIT.
