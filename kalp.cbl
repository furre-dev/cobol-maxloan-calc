@@ -1,12 +1,42 @@
-       IDENTIFICATION DIVISION.                                           
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MAXLOAN-CALC.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CASE-FILE ASSIGN TO "CASEFILE"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CASE-FILE-STATUS.
+               SELECT WORK-FILE ASSIGN TO "WORKFILE"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WORK-FILE-STATUS.
+               SELECT LOAN-EXPORT-FILE ASSIGN TO "LOANEXP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS LOAN-EXPORT-FILE-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  CASE-FILE.
+           COPY CASEREC.
+
+           FD  WORK-FILE.
+           COPY WORKREC.
+
+           FD  LOAN-EXPORT-FILE.
+           COPY EXPREC.
+
            WORKING-STORAGE SECTION.
            *> Variabler som är bestämda innan programmet startar.
            78  CUR VALUE "SEK".
 
            01  FIRST-TIME-FLAG PIC 9 VALUE 1.
-           
+
+           *> Håller reda på hur långt en intervju har kommit, så att den
+           *> kan återupptas från WORKFILE efter ett avbrott.
+           01  WORK-FILE-STATUS PIC X(02).
+           01  CASE-FILE-STATUS PIC X(02).
+           01  LOAN-EXPORT-FILE-STATUS PIC X(02).
+           01  CHECKPOINT-STAGE PIC 9(01) VALUE 0.
+
            01  USER-INPUT-X PIC X(20).
                    88  USER-WANTS-TO-STOP VALUE "NEJ".
            01  USER-INPUT-9 PIC 9(10).
@@ -15,53 +45,81 @@
            *> https://www.konsumentverket.se/ekonomi/vilka-kostnader-har-ett-hushall/
            78  EXPENCE-FOR-ONE-GROWN VALUE 11000.
            78  EXPENCE-PER-GROWN VALUE 9700.
-           78  EXPENCE-PER-CHILD VALUE 4950.
            78  EXPENCE-PER-OWNED-CAR VALUE 1700.
 
-           *> Vi räknar vår kalkyl med en låneperiod på 480 månader (40 år).
-           78 LOAN-PERIOD-IN-MONTHS VALUE 480.
+           *> Åldersindelad barnkostnad - ersätter den tidigare platta
+           *> EXPENCE-PER-CHILD.
+           COPY CHILDAGE.
 
-           *> 30% Skatt på lön
-           78 TAX-RATE VALUE 0.30.
+           01  CHILD-BAND-COUNTS.
+               02  CHILD-BAND-COUNT PIC 9(2) OCCURS 5 TIMES.
 
-           *> Vi räknar med 6.5% ränta som worst-case scenario. Det är vad vi kan uppskatta räntan att stiga till som HÖGST.
-           01  INTEREST-RATE PIC 9V999 VALUE 0.065.
-           
-           01  MONTHLY-RATE PIC 9(5)V9999.
+           *> In- och utdata till MAXLOAN-TAX, som räknar ut nettolönen.
+           COPY TAXLINK.
 
-           01  REMAINDER-AFTER-EXPENSES PIC 9(6).
+           *> In- och utdata till MAXLOAN-ENGINE, som gör själva lånekalkylen.
+           COPY ENGLINK.
 
-           01  POW-VALUE PIC 9(10)V9999.
+           *> In- och utdata till MAXLOAN-HOUSING, som slår upp
+           *> boendetypens månadsavgift mot HSGFEE.
+           COPY HSGLINK.
 
-           01  DENOMINATOR PIC 9(10)V9999.
+           *> Ärendenummer och tidsstämpel för revisionsspåret - genereras
+           *> från systemklockan när ärendet sparas (åååå-mm-dd-tt-mm-ss).
+           01  CASE-NUMBER PIC 9(14).
 
            01  MAX-LOAN-AMOUNT PIC 9(10).
            01  DISPLAY-MAX-LOAN-AMOUNT PIC ZZZ,ZZZ,ZZ9.99.
 
-           01  MAX-LOAN-BASED-ON-DEPOSIT PIC 9(10).
-
            01  MAX-PROPERTY-PRICE PIC 9(10).
            01  DISPLAY-MAX-PROPERTY-PRICE PIC ZZZ,ZZZ,ZZ9.99.
 
+           01  DISPLAY-SHORTFALL PIC ZZZ,ZZZ,ZZ9.99.
+
+           01  DISPLAY-AMORTERINGSKRAV PIC Z9.
+           01  DISPLAY-DEPOSIT-PERCENT PIC Z9.999.
+           01  DISPLAY-LOAN-PERCENT PIC Z9.999.
+
            01  OTHER-LOAN-EXPENSES PIC 9(6).
            01  CAR-EXPENSES PIC 9(5).
            01  FAMILY-MEMBERS-EXPENSES PIC 9(5).
            01  PROPERTY-EXPENSES PIC 9(5).
            01  TOTAL-EXPENSES PIC 9(7).
 
-           01  DISPLAY-CASH-DEPOSIT.
-               02 DEPOSIT-PERCENT PIC 99V999.
-               02 LOAN-PERCENT PIC 99V999.
-           
            *> Variabler som användare skriver in i programmet
-           01 GROSS-SALARY PIC 9(6).
-           01 NET-SALARY PIC 9(6).
-           01 CASH-DEPOSIT PIC 9(7).
+           *> GROSS-SALARY/NET-SALARY/CASH-DEPOSIT är hushållets summerade
+           *> belopp av de(n) sökande i APPLICANT-1/APPLICANT-2 - en siffra
+           *> bredare än en enskild sökandes fält, så att två sökande vid
+           *> fältens övre gräns inte trunkeras vid hopräkningen.
+           01 GROSS-SALARY PIC 9(7).
+           01 NET-SALARY PIC 9(7).
+           01 CASH-DEPOSIT PIC 9(8).
+
+           01  SECOND-APPLICANT-SWITCH PIC X(01) VALUE "N".
+               88  HAS-SECOND-APPLICANT VALUE "J".
+
+           01  APPLICANT-1.
+               02  A1-PERSONNUMMER PIC X(12).
+               02  A1-MUNICIPALITY-CODE PIC X(04).
+               02  A1-GROSS-SALARY PIC 9(6).
+               02  A1-NET-SALARY PIC 9(6).
+               02  A1-CASH-DEPOSIT PIC 9(7).
+
+           01  APPLICANT-2.
+               02  A2-PERSONNUMMER PIC X(12).
+               02  A2-MUNICIPALITY-CODE PIC X(04).
+               02  A2-GROSS-SALARY PIC 9(6) VALUE 0.
+               02  A2-NET-SALARY PIC 9(6) VALUE 0.
+               02  A2-CASH-DEPOSIT PIC 9(7) VALUE 0.
+
+           01  PERSONNUMMER PIC X(12).
+           01  MUNICIPALITY-CODE PIC X(04).
+
+           *> Boendetyp för det aktuella ärendet - sparas undan här så att
+           *> CASEFILE kan spegla vilken avgiftstyp som användes, precis
+           *> som kommunkoden ovan speglar vilken skattesats som gällde.
+           01  PROPERTY-TYPE PIC X(12).
 
-           01 MONTHLY-FEE PIC 9(5).
-               88 VILLA VALUE 4500.
-               88 COOPERATIVE-HOUSING VALUE 500.
-       
            01  CARS.
                02  CARS-OWNED PIC 9(2).
                02  CARS-LEASED-TOTAL-PRICE PIC 9(5).
@@ -72,17 +130,203 @@
 
            
        PROCEDURE DIVISION.
-           PERFORM CALCULATE-DEPOSIT-AND-SALARY.
-           PERFORM CALCULATE-PROPERTY-EXPENSES.
-           PERFORM CALCULATE-FAMILY-MEMBERS-EXPENSES.
-           PERFORM CALCULATE-PERSONAL-EXPENSES.
+           PERFORM CHECK-FOR-RESUME.
+
+           IF CHECKPOINT-STAGE < 1 THEN
+               PERFORM CALCULATE-DEPOSIT-AND-SALARY
+               MOVE 1 TO CHECKPOINT-STAGE
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+
+           IF CHECKPOINT-STAGE < 2 THEN
+               PERFORM CALCULATE-PROPERTY-EXPENSES
+               MOVE 2 TO CHECKPOINT-STAGE
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+
+           IF CHECKPOINT-STAGE < 3 THEN
+               PERFORM CALCULATE-FAMILY-MEMBERS-EXPENSES
+               MOVE 3 TO CHECKPOINT-STAGE
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+
+           IF CHECKPOINT-STAGE < 4 THEN
+               PERFORM CALCULATE-PERSONAL-EXPENSES
+               MOVE 4 TO CHECKPOINT-STAGE
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+
            PERFORM CALCULATE-MAXIMUM-LOAN.
-       
+           PERFORM WRITE-CASE-RECORD.
+           PERFORM WRITE-LOAN-EXPORT.
+           PERFORM CLEAR-CHECKPOINT.
+
+      *> Läser WORKFILE och frågar om ett tidigare påbörjat ärende ska
+      *> återupptas. Om kunden svarar Nej, eller filen är tom eller
+      *> saknas, körs intervjun från början som vanligt.
+       CHECK-FOR-RESUME SECTION.
+           MOVE 0 TO CHECKPOINT-STAGE
+           OPEN INPUT WORK-FILE
+           IF WORK-FILE-STATUS = "00" THEN
+               READ WORK-FILE
+                   AT END
+                       CLOSE WORK-FILE
+                   NOT AT END
+                       CLOSE WORK-FILE
+                       DISPLAY "Ett påbörjat ärende hittades. Vill du fortsätta det? (Ja/Nej): " WITH NO ADVANCING
+                       ACCEPT USER-INPUT-X
+                       INSPECT USER-INPUT-X CONVERTING 'abcdefghijklmnopqrstuvwxyz' TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+                       MOVE FUNCTION TRIM(USER-INPUT-X) TO USER-INPUT-X
+                       IF USER-INPUT-X = "JA" THEN
+                           PERFORM RESTORE-CHECKPOINT
+                       ELSE
+                           *> Kunden avböjde att återuppta - töm WORKFILE
+                           *> så att nästa körning inte återigen erbjuder
+                           *> samma avböjda ärende.
+                           PERFORM CLEAR-CHECKPOINT
+                       END-IF
+               END-READ
+           END-IF
+           EXIT.
+
+      *> Flyttar tillbaka den sparade WORK-RECORD-posten till de vanliga
+      *> arbetsfälten så att intervjun kan fortsätta från rätt avsnitt.
+       RESTORE-CHECKPOINT SECTION.
+           MOVE WR-STAGE TO CHECKPOINT-STAGE
+           MOVE WR-SECOND-APPLICANT-SWITCH TO SECOND-APPLICANT-SWITCH
+           MOVE WR-A1-PERSONNUMMER TO A1-PERSONNUMMER
+           MOVE WR-A1-MUNICIPALITY-CODE TO A1-MUNICIPALITY-CODE
+           MOVE WR-A1-GROSS-SALARY TO A1-GROSS-SALARY
+           MOVE WR-A1-NET-SALARY TO A1-NET-SALARY
+           MOVE WR-A1-CASH-DEPOSIT TO A1-CASH-DEPOSIT
+           MOVE WR-A2-PERSONNUMMER TO A2-PERSONNUMMER
+           MOVE WR-A2-MUNICIPALITY-CODE TO A2-MUNICIPALITY-CODE
+           MOVE WR-A2-GROSS-SALARY TO A2-GROSS-SALARY
+           MOVE WR-A2-NET-SALARY TO A2-NET-SALARY
+           MOVE WR-A2-CASH-DEPOSIT TO A2-CASH-DEPOSIT
+           MOVE WR-GROSS-SALARY TO GROSS-SALARY
+           MOVE WR-NET-SALARY TO NET-SALARY
+           MOVE WR-CASH-DEPOSIT TO CASH-DEPOSIT
+           MOVE WR-PROPERTY-TYPE TO PROPERTY-TYPE
+           MOVE WR-PROPERTY-EXPENSES TO PROPERTY-EXPENSES
+           MOVE WR-TOTAL-GROWN TO TOTAL-GROWN
+           MOVE WR-TOTAL-CHILDREN TO TOTAL-CHILDREN
+           MOVE WR-CHILD-BAND-COUNT (1) TO CHILD-BAND-COUNT (1)
+           MOVE WR-CHILD-BAND-COUNT (2) TO CHILD-BAND-COUNT (2)
+           MOVE WR-CHILD-BAND-COUNT (3) TO CHILD-BAND-COUNT (3)
+           MOVE WR-CHILD-BAND-COUNT (4) TO CHILD-BAND-COUNT (4)
+           MOVE WR-CHILD-BAND-COUNT (5) TO CHILD-BAND-COUNT (5)
+           MOVE WR-FAMILY-MEMBERS-EXPENSES TO FAMILY-MEMBERS-EXPENSES
+           MOVE WR-CARS-OWNED TO CARS-OWNED
+           MOVE WR-CARS-LEASED-TOTAL-PRICE TO CARS-LEASED-TOTAL-PRICE
+           MOVE WR-OTHER-LOAN-EXPENSES TO OTHER-LOAN-EXPENSES
+           MOVE WR-CAR-EXPENSES TO CAR-EXPENSES
+           EXIT.
+
+      *> Sparar de vanliga arbetsfälten till WORKFILE efter varje avsnitt
+      *> av intervjun, så att ett avbrott inte kostar kunden att börja om.
+       SAVE-CHECKPOINT SECTION.
+           MOVE CHECKPOINT-STAGE TO WR-STAGE
+           MOVE SECOND-APPLICANT-SWITCH TO WR-SECOND-APPLICANT-SWITCH
+           MOVE A1-PERSONNUMMER TO WR-A1-PERSONNUMMER
+           MOVE A1-MUNICIPALITY-CODE TO WR-A1-MUNICIPALITY-CODE
+           MOVE A1-GROSS-SALARY TO WR-A1-GROSS-SALARY
+           MOVE A1-NET-SALARY TO WR-A1-NET-SALARY
+           MOVE A1-CASH-DEPOSIT TO WR-A1-CASH-DEPOSIT
+           MOVE A2-PERSONNUMMER TO WR-A2-PERSONNUMMER
+           MOVE A2-MUNICIPALITY-CODE TO WR-A2-MUNICIPALITY-CODE
+           MOVE A2-GROSS-SALARY TO WR-A2-GROSS-SALARY
+           MOVE A2-NET-SALARY TO WR-A2-NET-SALARY
+           MOVE A2-CASH-DEPOSIT TO WR-A2-CASH-DEPOSIT
+           MOVE GROSS-SALARY TO WR-GROSS-SALARY
+           MOVE NET-SALARY TO WR-NET-SALARY
+           MOVE CASH-DEPOSIT TO WR-CASH-DEPOSIT
+           MOVE PROPERTY-TYPE TO WR-PROPERTY-TYPE
+           MOVE PROPERTY-EXPENSES TO WR-PROPERTY-EXPENSES
+           MOVE TOTAL-GROWN TO WR-TOTAL-GROWN
+           MOVE TOTAL-CHILDREN TO WR-TOTAL-CHILDREN
+           MOVE CHILD-BAND-COUNT (1) TO WR-CHILD-BAND-COUNT (1)
+           MOVE CHILD-BAND-COUNT (2) TO WR-CHILD-BAND-COUNT (2)
+           MOVE CHILD-BAND-COUNT (3) TO WR-CHILD-BAND-COUNT (3)
+           MOVE CHILD-BAND-COUNT (4) TO WR-CHILD-BAND-COUNT (4)
+           MOVE CHILD-BAND-COUNT (5) TO WR-CHILD-BAND-COUNT (5)
+           MOVE FAMILY-MEMBERS-EXPENSES TO WR-FAMILY-MEMBERS-EXPENSES
+           MOVE CARS-OWNED TO WR-CARS-OWNED
+           MOVE CARS-LEASED-TOTAL-PRICE TO WR-CARS-LEASED-TOTAL-PRICE
+           MOVE OTHER-LOAN-EXPENSES TO WR-OTHER-LOAN-EXPENSES
+           MOVE CAR-EXPENSES TO WR-CAR-EXPENSES
+
+           OPEN OUTPUT WORK-FILE
+           IF WORK-FILE-STATUS NOT = "00" THEN
+               DISPLAY "VARNING: kunde inte skriva till WORKFILE, status " WORK-FILE-STATUS
+           ELSE
+               WRITE WORK-RECORD
+               CLOSE WORK-FILE
+           END-IF
+           EXIT.
+
+      *> Ärendet är klart - töm WORKFILE så att nästa körning inte tror
+      *> att det finns ett påbörjat ärende att återuppta.
+       CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT WORK-FILE
+           IF WORK-FILE-STATUS NOT = "00" THEN
+               DISPLAY "VARNING: kunde inte tömma WORKFILE, status " WORK-FILE-STATUS
+           ELSE
+               CLOSE WORK-FILE
+           END-IF
+           EXIT.
+
        CALCULATE-DEPOSIT-AND-SALARY SECTION.
+           DISPLAY "Söker ni lånet tillsammans, två sökande? (Ja/Nej): " WITH NO ADVANCING
+           ACCEPT USER-INPUT-X
+           INSPECT USER-INPUT-X CONVERTING 'abcdefghijklmnopqrstuvwxyz' TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           MOVE FUNCTION TRIM(USER-INPUT-X) TO USER-INPUT-X
+           IF USER-INPUT-X = "JA" THEN
+               SET HAS-SECOND-APPLICANT TO TRUE
+           END-IF
+
+           DISPLAY "== Sökande 1 =="
+           PERFORM ACCEPT-APPLICANT-INCOME
+           MOVE PERSONNUMMER TO A1-PERSONNUMMER
+           MOVE MUNICIPALITY-CODE TO A1-MUNICIPALITY-CODE
+           MOVE GROSS-SALARY TO A1-GROSS-SALARY
+           MOVE NET-SALARY TO A1-NET-SALARY
+           MOVE CASH-DEPOSIT TO A1-CASH-DEPOSIT
+
+           IF HAS-SECOND-APPLICANT THEN
+               DISPLAY "== Sökande 2 =="
+               PERFORM ACCEPT-APPLICANT-INCOME
+               MOVE PERSONNUMMER TO A2-PERSONNUMMER
+               MOVE MUNICIPALITY-CODE TO A2-MUNICIPALITY-CODE
+               MOVE GROSS-SALARY TO A2-GROSS-SALARY
+               MOVE NET-SALARY TO A2-NET-SALARY
+               MOVE CASH-DEPOSIT TO A2-CASH-DEPOSIT
+           END-IF
+
+           COMPUTE GROSS-SALARY = A1-GROSS-SALARY + A2-GROSS-SALARY
+           COMPUTE NET-SALARY = A1-NET-SALARY + A2-NET-SALARY
+           COMPUTE CASH-DEPOSIT = A1-CASH-DEPOSIT + A2-CASH-DEPOSIT
+           EXIT.
+
+      *> Frågar ut inkomst, kommunkod och kontantinsats för en sökande.
+      *> Används en gång per sökande - GROSS-SALARY/NET-SALARY/CASH-DEPOSIT
+      *> flyttas över till APPLICANT-1/APPLICANT-2 av anroparen.
+       ACCEPT-APPLICANT-INCOME SECTION.
+           DISPLAY "Personnummer?: " WITH NO ADVANCING
+           ACCEPT PERSONNUMMER
+
            DISPLAY "Total inkomst före skatt?: " WITH NO ADVANCING
            ACCEPT USER-INPUT-9
            MOVE USER-INPUT-9 TO GROSS-SALARY
-           COMPUTE NET-SALARY = GROSS-SALARY - (GROSS-SALARY * TAX-RATE)
+
+           DISPLAY "Kommunkod (t.ex. 0180 för Stockholm)?: " WITH NO ADVANCING
+           ACCEPT USER-INPUT-X
+           MOVE USER-INPUT-X(1:4) TO MUNICIPALITY-CODE
+
+           MOVE GROSS-SALARY TO TI-GROSS-SALARY
+           MOVE MUNICIPALITY-CODE TO TI-MUNICIPALITY-CODE
+           CALL "MAXLOAN-TAX" USING TAX-INPUT TAX-OUTPUT
+           MOVE TO-NET-SALARY TO NET-SALARY
 
            DISPLAY "Hur stor kontantinsats vill du betala: " WITH NO ADVANCING
            ACCEPT USER-INPUT-9
@@ -90,31 +334,54 @@
            EXIT.
        
        CALCULATE-PROPERTY-EXPENSES SECTION.
-           DISPLAY "Villa eller Bostadsrätt? (Bostadsrätt/Villa):" WITH NO ADVANCING
+           DISPLAY "Villa, Bostadsrätt, Radhus eller Fritidshus?: " WITH NO ADVANCING
            ACCEPT USER-INPUT-X
 
            INSPECT USER-INPUT-X CONVERTING 'abcdefghijklmnopqrstuvwxyz' TO'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
-           IF USER-INPUT-X = "VILLA" THEN
-               SET VILLA TO TRUE
-           ELSE
-               SET COOPERATIVE-HOUSING TO TRUE
-           END-IF
-           MOVE MONTHLY-FEE TO PROPERTY-EXPENSES
+           MOVE FUNCTION TRIM(USER-INPUT-X) TO HI-PROPERTY-TYPE
+           MOVE HI-PROPERTY-TYPE TO PROPERTY-TYPE
+           CALL "MAXLOAN-HOUSING" USING HOUSING-INPUT HOUSING-OUTPUT
+           MOVE HO-MONTHLY-FEE TO PROPERTY-EXPENSES
            EXIT.
 
        CALCULATE-FAMILY-MEMBERS-EXPENSES SECTION.
            DISPLAY "Hur många vuxna i hushållet?: " WITH NO ADVANCING
            ACCEPT USER-INPUT-9
            ADD USER-INPUT-9 TO TOTAL-GROWN
-       
-           DISPLAY "Hur många barn under 20 år i hushållet?: " WITH NO ADVANCING
+
+           DISPLAY "Hur många barn 0-3 år i hushållet?: " WITH NO ADVANCING
            ACCEPT USER-INPUT-9
-           ADD USER-INPUT-9 TO TOTAL-CHILDREN
+           ADD USER-INPUT-9 TO CHILD-BAND-COUNT (1)
+
+           DISPLAY "Hur många barn 4-6 år i hushållet?: " WITH NO ADVANCING
+           ACCEPT USER-INPUT-9
+           ADD USER-INPUT-9 TO CHILD-BAND-COUNT (2)
+
+           DISPLAY "Hur många barn 7-10 år i hushållet?: " WITH NO ADVANCING
+           ACCEPT USER-INPUT-9
+           ADD USER-INPUT-9 TO CHILD-BAND-COUNT (3)
+
+           DISPLAY "Hur många barn 11-14 år i hushållet?: " WITH NO ADVANCING
+           ACCEPT USER-INPUT-9
+           ADD USER-INPUT-9 TO CHILD-BAND-COUNT (4)
+
+           DISPLAY "Hur många barn 15-19 år i hushållet?: " WITH NO ADVANCING
+           ACCEPT USER-INPUT-9
+           ADD USER-INPUT-9 TO CHILD-BAND-COUNT (5)
+
+           COMPUTE TOTAL-CHILDREN = CHILD-BAND-COUNT (1) + CHILD-BAND-COUNT (2)
+                   + CHILD-BAND-COUNT (3) + CHILD-BAND-COUNT (4) + CHILD-BAND-COUNT (5)
 
            IF TOTAL-GROWN = 1 AND TOTAL-CHILDREN = 0 THEN
                COMPUTE FAMILY-MEMBERS-EXPENSES = EXPENCE-FOR-ONE-GROWN
-           ELSE           
-               COMPUTE FAMILY-MEMBERS-EXPENSES = (TOTAL-GROWN * EXPENCE-PER-GROWN) + (TOTAL-CHILDREN * EXPENCE-PER-CHILD)
+           ELSE
+               COMPUTE FAMILY-MEMBERS-EXPENSES =
+                       (TOTAL-GROWN * EXPENCE-PER-GROWN)
+                       + (CHILD-BAND-COUNT (1) * CHILD-BAND-AMOUNT (1))
+                       + (CHILD-BAND-COUNT (2) * CHILD-BAND-AMOUNT (2))
+                       + (CHILD-BAND-COUNT (3) * CHILD-BAND-AMOUNT (3))
+                       + (CHILD-BAND-COUNT (4) * CHILD-BAND-AMOUNT (4))
+                       + (CHILD-BAND-COUNT (5) * CHILD-BAND-AMOUNT (5))
            END-IF.
 
            DISPLAY FAMILY-MEMBERS-EXPENSES.
@@ -166,35 +433,108 @@
            EXIT.
 
        CALCULATE-MAXIMUM-LOAN SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CASE-NUMBER
+
            COMPUTE TOTAL-EXPENSES = CAR-EXPENSES + FAMILY-MEMBERS-EXPENSES + OTHER-LOAN-EXPENSES + PROPERTY-EXPENSES
-           COMPUTE REMAINDER-AFTER-EXPENSES = NET-SALARY - TOTAL-EXPENSES
 
-           COMPUTE MONTHLY-RATE = INTEREST-RATE / 12
-           COMPUTE POW-VALUE = FUNCTION EXP( LOAN-PERIOD-IN-MONTHS * FUNCTION LOG( 1 + MONTHLY-RATE ) ).
-           COMPUTE DENOMINATOR = MONTHLY-RATE * ( POW-VALUE / ( POW-VALUE - 1 ) ).
-           
-           IF DENOMINATOR = 0 THEN
-               MOVE 0 TO MAX-LOAN-AMOUNT
+           MOVE GROSS-SALARY TO EI-GROSS-SALARY
+           MOVE NET-SALARY TO EI-NET-SALARY
+           MOVE CASH-DEPOSIT TO EI-CASH-DEPOSIT
+           MOVE TOTAL-EXPENSES TO EI-TOTAL-EXPENSES
+
+           CALL "MAXLOAN-ENGINE" USING ENGINE-INPUT ENGINE-OUTPUT
+
+           MOVE EO-MAX-LOAN-AMOUNT TO MAX-LOAN-AMOUNT
+           MOVE EO-MAX-PROPERTY-PRICE TO MAX-PROPERTY-PRICE
+           MOVE EO-MAX-LOAN-AMOUNT TO DISPLAY-MAX-LOAN-AMOUNT
+           MOVE EO-MAX-PROPERTY-PRICE TO DISPLAY-MAX-PROPERTY-PRICE
+
+           IF LOAN-DECLINED THEN
+               MOVE EO-SHORTFALL TO DISPLAY-SHORTFALL
+               DISPLAY "Ansökan avslås - inkomsten räcker inte till utgifterna."
+               DISPLAY "Underskott efter avdragna utgifter: " FUNCTION TRIM(DISPLAY-SHORTFALL) " " CUR " per månad"
            ELSE
-               COMPUTE MAX-LOAN-BASED-ON-DEPOSIT = (CASH-DEPOSIT  * 100) / 15
-               COMPUTE MAX-LOAN-AMOUNT = REMAINDER-AFTER-EXPENSES / DENOMINATOR
-               
-               IF MAX-LOAN-AMOUNT > MAX-LOAN-BASED-ON-DEPOSIT THEN
-                   MOVE MAX-LOAN-BASED-ON-DEPOSIT TO MAX-LOAN-AMOUNT
-               END-IF
+               MOVE EO-DEPOSIT-PERCENT TO DISPLAY-DEPOSIT-PERCENT
+               MOVE EO-LOAN-PERCENT TO DISPLAY-LOAN-PERCENT
+               MOVE EO-AMORTERINGSKRAV TO DISPLAY-AMORTERINGSKRAV
+               DISPLAY "Du kan låna MAX " FUNCTION TRIM(DISPLAY-MAX-LOAN-AMOUNT) " " CUR " och du kan köpa för MAX " FUNCTION TRIM(DISPLAY-MAX-PROPERTY-PRICE)
+               DISPLAY "Du betalar " FUNCTION TRIM(DISPLAY-DEPOSIT-PERCENT) "% i kontantinsats, och lånar " FUNCTION TRIM(DISPLAY-LOAN-PERCENT) "%"
+               DISPLAY "Amorteringskrav enligt Finansinspektionen: " FUNCTION TRIM(DISPLAY-AMORTERINGSKRAV) "%"
            END-IF
+       EXIT.
 
+      *> Sparar undan ärendet i CASEFILE så att ett tidigare lånetak kan
+      *> spåras och räknas om i efterhand (revisionskrav).
+       WRITE-CASE-RECORD SECTION.
+           MOVE CASE-NUMBER TO CR-CASE-NUMBER
+           MOVE A1-PERSONNUMMER TO CR-A1-PERSONNUMMER
+           MOVE A1-MUNICIPALITY-CODE TO CR-A1-MUNICIPALITY-CODE
+           MOVE A1-GROSS-SALARY TO CR-A1-GROSS-SALARY
+           MOVE A1-CASH-DEPOSIT TO CR-A1-CASH-DEPOSIT
+           MOVE A2-PERSONNUMMER TO CR-A2-PERSONNUMMER
+           MOVE A2-MUNICIPALITY-CODE TO CR-A2-MUNICIPALITY-CODE
+           MOVE A2-GROSS-SALARY TO CR-A2-GROSS-SALARY
+           MOVE A2-CASH-DEPOSIT TO CR-A2-CASH-DEPOSIT
+           MOVE GROSS-SALARY TO CR-GROSS-SALARY
+           MOVE NET-SALARY TO CR-NET-SALARY
+           MOVE CASH-DEPOSIT TO CR-CASH-DEPOSIT
+           MOVE TOTAL-GROWN TO CR-TOTAL-GROWN
+           MOVE TOTAL-CHILDREN TO CR-TOTAL-CHILDREN
+           MOVE CARS-OWNED TO CR-CARS-OWNED
+           MOVE CARS-LEASED-TOTAL-PRICE TO CR-CARS-LEASED-TOTAL-PRICE
+           MOVE OTHER-LOAN-EXPENSES TO CR-OTHER-LOAN-EXPENSES
+           MOVE PROPERTY-TYPE TO CR-PROPERTY-TYPE
+           MOVE TOTAL-EXPENSES TO CR-TOTAL-EXPENSES
+           MOVE MAX-LOAN-AMOUNT TO CR-MAX-LOAN-AMOUNT
+           MOVE MAX-PROPERTY-PRICE TO CR-MAX-PROPERTY-PRICE
 
-           COMPUTE MAX-PROPERTY-PRICE = MAX-LOAN-AMOUNT + CASH-DEPOSIT
-           MOVE MAX-LOAN-AMOUNT TO DISPLAY-MAX-LOAN-AMOUNT
-           MOVE MAX-PROPERTY-PRICE TO DISPLAY-MAX-PROPERTY-PRICE
+           OPEN EXTEND CASE-FILE
+           IF CASE-FILE-STATUS = "35" THEN
+               *> CASEFILE finns inte ännu - skapa den istället.
+               OPEN OUTPUT CASE-FILE
+           END-IF
 
-           COMPUTE DEPOSIT-PERCENT = (CASH-DEPOSIT / MAX-PROPERTY-PRICE) * 100
-           COMPUTE LOAN-PERCENT = 100 - DEPOSIT-PERCENT
+           IF CASE-FILE-STATUS NOT = "00" THEN
+               DISPLAY "VARNING: kunde inte skriva till CASEFILE, status " CASE-FILE-STATUS
+           ELSE
+               WRITE CASE-RECORD
+               CLOSE CASE-FILE
+           END-IF
 
-           DISPLAY "Du kan låna MAX " FUNCTION TRIM(DISPLAY-MAX-LOAN-AMOUNT) " " CUR " och du kan köpa för MAX " FUNCTION TRIM(DISPLAY-MAX-PROPERTY-PRICE)
-           DISPLAY "Du betalar " DEPOSIT-PERCENT "% i kontantinsats, och lånar " LOAN-PERCENT "%"
-       EXIT.
-               
-       STOP RUN.
-       
\ No newline at end of file
+           DISPLAY "Ärendenummer: " CASE-NUMBER
+           EXIT.
+
+      *> Lämnar resultatet till låneursprungssystemet i ett fast format,
+      *> istället för att mottagningen skriver av DISPLAY-utskriften.
+       WRITE-LOAN-EXPORT SECTION.
+           MOVE CASE-NUMBER TO LE-CASE-NUMBER
+           MOVE A1-PERSONNUMMER TO LE-A1-PERSONNUMMER
+           MOVE A2-PERSONNUMMER TO LE-A2-PERSONNUMMER
+           MOVE MAX-LOAN-AMOUNT TO LE-MAX-LOAN-AMOUNT
+           MOVE MAX-PROPERTY-PRICE TO LE-MAX-PROPERTY-PRICE
+           MOVE EO-DEPOSIT-PERCENT TO LE-DEPOSIT-PERCENT
+           MOVE EO-LOAN-PERCENT TO LE-LOAN-PERCENT
+           IF LOAN-DECLINED THEN
+               MOVE "AVSLAG" TO LE-STATUS
+           ELSE
+               MOVE "OK" TO LE-STATUS
+           END-IF
+
+           OPEN EXTEND LOAN-EXPORT-FILE
+           IF LOAN-EXPORT-FILE-STATUS = "35" THEN
+               *> LOANEXP finns inte ännu - skapa den istället.
+               OPEN OUTPUT LOAN-EXPORT-FILE
+           END-IF
+
+           IF LOAN-EXPORT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "VARNING: kunde inte skriva till LOANEXP, status " LOAN-EXPORT-FILE-STATUS
+           ELSE
+               WRITE LOAN-EXPORT-RECORD
+               CLOSE LOAN-EXPORT-FILE
+           END-IF
+           EXIT.
+
+      *> Ärendet är helt klart - egen sektion så att PERFORM WRITE-LOAN-
+      *> EXPORT i mainlinen faktiskt returnerar innan programmet stoppas.
+       END-OF-CASE SECTION.
+           STOP RUN.
