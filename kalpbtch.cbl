@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAXLOAN-BATCH.
+      *> Batchversion av MAXLOAN-CALC. Körs mot kundtjänstens
+      *> intagsfil (en rad per sökande) istället för att fråga en
+      *> användare vid terminalen. Delar lånekalkylen med den
+      *> interaktiva kalkylen via MAXLOAN-ENGINE.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT APPLICANT-FILE ASSIGN TO "APPLIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS APPLICANT-FILE-STATUS.
+               SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  APPLICANT-FILE.
+           COPY APPLREC.
+
+           FD  REPORT-FILE.
+           COPY RPTREC.
+
+           WORKING-STORAGE SECTION.
+           78  CUR VALUE "SEK".
+
+           01  APPLICANT-EOF-SWITCH PIC X(01) VALUE "N".
+               88  NO-MORE-APPLICANTS VALUE "Y".
+
+           01  APPLICANT-FILE-STATUS PIC X(02).
+           01  REPORT-FILE-STATUS PIC X(02).
+
+           *> Tar hänsyn till konsumentverkets skäliga levnadskostnader. Kostnader per månad i SEK.
+           78  EXPENCE-FOR-ONE-GROWN VALUE 11000.
+           78  EXPENCE-PER-GROWN VALUE 9700.
+           78  EXPENCE-PER-OWNED-CAR VALUE 1700.
+
+           *> Åldersindelad barnkostnadstabell, delad med MAXLOAN-CALC.
+           COPY CHILDAGE.
+
+           *> In- och utdata till MAXLOAN-TAX, som räknar ut nettolönen.
+           COPY TAXLINK.
+
+           *> In- och utdata till MAXLOAN-ENGINE, som gör själva lånekalkylen.
+           COPY ENGLINK.
+
+           *> In- och utdata till MAXLOAN-HOUSING, som slår upp
+           *> boendetypens månadsavgift mot HSGFEE.
+           COPY HSGLINK.
+
+           01  GROSS-SALARY PIC 9(7).
+           01  NET-SALARY PIC 9(7).
+           01  CASH-DEPOSIT PIC 9(7).
+
+           *> Nettolön per sökande, innan de summeras till hushållets
+           *> NET-SALARY - progressiv skatt är inte additiv, så varje
+           *> sökandes inkomst måste köras genom MAXLOAN-TAX för sig,
+           *> precis som i den interaktiva kalkylen.
+           01  A1-NET-SALARY PIC 9(6).
+           01  A2-NET-SALARY PIC 9(6).
+
+           01  CARS.
+               02  CARS-OWNED PIC 9(2).
+               02  CARS-LEASED-TOTAL-PRICE PIC 9(5).
+
+           01  FAMILY-MEMBERS.
+               02  TOTAL-GROWN PIC 9(2).
+               02  TOTAL-CHILDREN PIC 9(2).
+
+           01  OTHER-LOAN-EXPENSES PIC 9(6).
+           01  CAR-EXPENSES PIC 9(5).
+           01  FAMILY-MEMBERS-EXPENSES PIC 9(5).
+           01  PROPERTY-EXPENSES PIC 9(5).
+           01  TOTAL-EXPENSES PIC 9(7).
+
+           01  MAX-LOAN-AMOUNT PIC 9(10).
+           01  MAX-PROPERTY-PRICE PIC 9(10).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM OPEN-BATCH-FILES
+           PERFORM READ-NEXT-APPLICANT
+
+           PERFORM UNTIL NO-MORE-APPLICANTS
+               PERFORM CALCULATE-BATCH-EXPENSES
+               PERFORM CALCULATE-MAXIMUM-LOAN
+               PERFORM WRITE-REPORT-LINE
+               PERFORM READ-NEXT-APPLICANT
+           END-PERFORM
+
+           PERFORM CLOSE-BATCH-FILES
+           STOP RUN.
+
+       OPEN-BATCH-FILES SECTION.
+           OPEN INPUT APPLICANT-FILE
+           IF APPLICANT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "VARNING: kunde inte öppna APPLIN, status " APPLICANT-FILE-STATUS
+               SET NO-MORE-APPLICANTS TO TRUE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "VARNING: kunde inte öppna RPTOUT, status " REPORT-FILE-STATUS
+               SET NO-MORE-APPLICANTS TO TRUE
+           END-IF
+           EXIT.
+
+       READ-NEXT-APPLICANT SECTION.
+           IF NOT NO-MORE-APPLICANTS THEN
+               READ APPLICANT-FILE
+                   AT END SET NO-MORE-APPLICANTS TO TRUE
+               END-READ
+           END-IF
+           EXIT.
+
+       CALCULATE-BATCH-EXPENSES SECTION.
+           MOVE AR-A1-GROSS-SALARY TO TI-GROSS-SALARY
+           MOVE AR-A1-MUNICIPALITY-CODE TO TI-MUNICIPALITY-CODE
+           CALL "MAXLOAN-TAX" USING TAX-INPUT TAX-OUTPUT
+           MOVE TO-NET-SALARY TO A1-NET-SALARY
+
+           MOVE AR-A2-GROSS-SALARY TO TI-GROSS-SALARY
+           MOVE AR-A2-MUNICIPALITY-CODE TO TI-MUNICIPALITY-CODE
+           CALL "MAXLOAN-TAX" USING TAX-INPUT TAX-OUTPUT
+           MOVE TO-NET-SALARY TO A2-NET-SALARY
+
+           COMPUTE GROSS-SALARY = AR-A1-GROSS-SALARY + AR-A2-GROSS-SALARY
+           COMPUTE NET-SALARY = A1-NET-SALARY + A2-NET-SALARY
+           MOVE AR-CASH-DEPOSIT TO CASH-DEPOSIT
+
+           INSPECT AR-HOUSING-TYPE CONVERTING 'abcdefghijklmnopqrstuvwxyz' TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           MOVE FUNCTION TRIM(AR-HOUSING-TYPE) TO HI-PROPERTY-TYPE
+           CALL "MAXLOAN-HOUSING" USING HOUSING-INPUT HOUSING-OUTPUT
+           MOVE HO-MONTHLY-FEE TO PROPERTY-EXPENSES
+
+           MOVE AR-TOTAL-GROWN TO TOTAL-GROWN
+           COMPUTE TOTAL-CHILDREN = AR-CHILD-BAND-COUNT (1) + AR-CHILD-BAND-COUNT (2)
+                   + AR-CHILD-BAND-COUNT (3) + AR-CHILD-BAND-COUNT (4) + AR-CHILD-BAND-COUNT (5)
+           IF TOTAL-GROWN = 1 AND TOTAL-CHILDREN = 0 THEN
+               COMPUTE FAMILY-MEMBERS-EXPENSES = EXPENCE-FOR-ONE-GROWN
+           ELSE
+               COMPUTE FAMILY-MEMBERS-EXPENSES =
+                       (TOTAL-GROWN * EXPENCE-PER-GROWN)
+                       + (AR-CHILD-BAND-COUNT (1) * CHILD-BAND-AMOUNT (1))
+                       + (AR-CHILD-BAND-COUNT (2) * CHILD-BAND-AMOUNT (2))
+                       + (AR-CHILD-BAND-COUNT (3) * CHILD-BAND-AMOUNT (3))
+                       + (AR-CHILD-BAND-COUNT (4) * CHILD-BAND-AMOUNT (4))
+                       + (AR-CHILD-BAND-COUNT (5) * CHILD-BAND-AMOUNT (5))
+           END-IF
+
+           MOVE AR-CARS-OWNED TO CARS-OWNED
+           MOVE AR-CARS-LEASED-TOTAL-PRICE TO CARS-LEASED-TOTAL-PRICE
+           COMPUTE CAR-EXPENSES = (CARS-OWNED * EXPENCE-PER-OWNED-CAR) + CARS-LEASED-TOTAL-PRICE
+
+           MOVE AR-OTHER-LOAN-EXPENSES TO OTHER-LOAN-EXPENSES
+
+           COMPUTE TOTAL-EXPENSES = CAR-EXPENSES + FAMILY-MEMBERS-EXPENSES + OTHER-LOAN-EXPENSES + PROPERTY-EXPENSES
+           EXIT.
+
+       CALCULATE-MAXIMUM-LOAN SECTION.
+           MOVE GROSS-SALARY TO EI-GROSS-SALARY
+           MOVE NET-SALARY TO EI-NET-SALARY
+           MOVE CASH-DEPOSIT TO EI-CASH-DEPOSIT
+           MOVE TOTAL-EXPENSES TO EI-TOTAL-EXPENSES
+
+           CALL "MAXLOAN-ENGINE" USING ENGINE-INPUT ENGINE-OUTPUT
+
+           MOVE EO-MAX-LOAN-AMOUNT TO MAX-LOAN-AMOUNT
+           MOVE EO-MAX-PROPERTY-PRICE TO MAX-PROPERTY-PRICE
+           EXIT.
+
+       WRITE-REPORT-LINE SECTION.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE AR-CASE-REF TO RR-CASE-REF
+           MOVE MAX-LOAN-AMOUNT TO RR-MAX-LOAN-AMOUNT
+           MOVE MAX-PROPERTY-PRICE TO RR-MAX-PROPERTY-PRICE
+           MOVE EO-DEPOSIT-PERCENT TO RR-DEPOSIT-PERCENT
+           MOVE EO-LOAN-PERCENT TO RR-LOAN-PERCENT
+           MOVE EO-AMORTERINGSKRAV TO RR-AMORTERINGSKRAV
+           IF LOAN-DECLINED THEN
+               MOVE "AVSLAG" TO RR-STATUS
+           ELSE
+               MOVE "OK" TO RR-STATUS
+           END-IF
+           WRITE REPORT-RECORD
+           EXIT.
+
+       CLOSE-BATCH-FILES SECTION.
+           CLOSE APPLICANT-FILE
+           CLOSE REPORT-FILE
+           EXIT.
