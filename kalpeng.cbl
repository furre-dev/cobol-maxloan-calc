@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAXLOAN-ENGINE.
+      *> Bruten ut ur MAXLOAN-CALC:s CALCULATE-MAXIMUM-LOAN så att både
+      *> den interaktiva intervjun och batchkörningen mot intagsfilen
+      *> delar samma lånekalkyl.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           *> Vi räknar vår kalkyl med en låneperiod på 480 månader (40 år).
+           78 LOAN-PERIOD-IN-MONTHS VALUE 480.
+
+           *> Vi räknar med 6.5% ränta som worst-case scenario. Det är vad vi kan uppskatta räntan att stiga till som HÖGST.
+           01  INTEREST-RATE PIC 9V999 VALUE 0.065.
+
+           01  MONTHLY-RATE PIC 9(5)V9999.
+
+           01  POW-VALUE PIC 9(10)V9999.
+
+           01  DENOMINATOR PIC 9(10)V9999.
+
+           01  MAX-LOAN-BASED-ON-DEPOSIT PIC 9(10).
+
+           *> Signat mellanresultat - NET-SALARY minus TOTAL-EXPENSES kan
+           *> bli negativt om utgifterna överstiger inkomsten, vilket de
+           *> osignerade fälten i ENGLINK inte kan uttrycka.
+           01  SIGNED-REMAINDER PIC S9(8).
+
+           *> Amorteringskrav enligt Finansinspektionens föreskrifter:
+           *> 1% vid belåningsgrad över 50%, 2% över 70%, plus ytterligare
+           *> 1% om lånet överstiger 4,5 gånger bruttoårsinkomsten.
+           78  AMORT-LTV-LOW-LIMIT VALUE 50.
+           78  AMORT-LTV-HIGH-LIMIT VALUE 70.
+           78  AMORT-INCOME-MULTIPLE VALUE 4.5.
+
+           01  ANNUAL-GROSS-SALARY PIC 9(8).
+           01  MAX-LOAN-BASED-ON-INCOME PIC 9(10)V9.
+
+           LINKAGE SECTION.
+           COPY ENGLINK.
+
+       PROCEDURE DIVISION USING ENGINE-INPUT ENGINE-OUTPUT.
+       0000-MAINLINE SECTION.
+           PERFORM CALCULATE-MAXIMUM-LOAN
+           PERFORM CALCULATE-AMORTERINGSKRAV
+           GOBACK.
+
+       CALCULATE-MAXIMUM-LOAN SECTION.
+           MOVE "N" TO EO-DECLINED-SWITCH
+           MOVE 0 TO EO-SHORTFALL
+           COMPUTE SIGNED-REMAINDER = EI-NET-SALARY - EI-TOTAL-EXPENSES
+
+           IF SIGNED-REMAINDER < 0 THEN
+               SET LOAN-DECLINED TO TRUE
+               COMPUTE EO-SHORTFALL = 0 - SIGNED-REMAINDER
+               MOVE 0 TO EO-REMAINDER-AFTER-EXPENSES
+               MOVE 0 TO EO-MAX-LOAN-AMOUNT
+               MOVE EI-CASH-DEPOSIT TO EO-MAX-PROPERTY-PRICE
+           ELSE
+               MOVE SIGNED-REMAINDER TO EO-REMAINDER-AFTER-EXPENSES
+
+               COMPUTE MONTHLY-RATE = INTEREST-RATE / 12
+               COMPUTE POW-VALUE = FUNCTION EXP( LOAN-PERIOD-IN-MONTHS * FUNCTION LOG( 1 + MONTHLY-RATE ) )
+               COMPUTE DENOMINATOR = MONTHLY-RATE * ( POW-VALUE / ( POW-VALUE - 1 ) )
+
+               IF DENOMINATOR = 0 THEN
+                   MOVE 0 TO EO-MAX-LOAN-AMOUNT
+               ELSE
+                   COMPUTE MAX-LOAN-BASED-ON-DEPOSIT =
+                           (EI-CASH-DEPOSIT * 100) / 15
+                   COMPUTE EO-MAX-LOAN-AMOUNT =
+                           EO-REMAINDER-AFTER-EXPENSES / DENOMINATOR
+
+                   IF EO-MAX-LOAN-AMOUNT > MAX-LOAN-BASED-ON-DEPOSIT THEN
+                       MOVE MAX-LOAN-BASED-ON-DEPOSIT TO EO-MAX-LOAN-AMOUNT
+                   END-IF
+               END-IF
+
+               COMPUTE EO-MAX-PROPERTY-PRICE =
+                       EO-MAX-LOAN-AMOUNT + EI-CASH-DEPOSIT
+           END-IF
+
+           IF EO-MAX-PROPERTY-PRICE = 0 THEN
+               MOVE 0 TO EO-DEPOSIT-PERCENT
+               MOVE 0 TO EO-LOAN-PERCENT
+           ELSE
+               COMPUTE EO-DEPOSIT-PERCENT =
+                       (EI-CASH-DEPOSIT / EO-MAX-PROPERTY-PRICE) * 100
+               COMPUTE EO-LOAN-PERCENT = 100 - EO-DEPOSIT-PERCENT
+           END-IF
+           EXIT.
+
+       CALCULATE-AMORTERINGSKRAV SECTION.
+           MOVE 0 TO EO-AMORTERINGSKRAV
+
+           IF EO-LOAN-PERCENT > AMORT-LTV-HIGH-LIMIT THEN
+               MOVE 2 TO EO-AMORTERINGSKRAV
+           ELSE
+               IF EO-LOAN-PERCENT > AMORT-LTV-LOW-LIMIT THEN
+                   MOVE 1 TO EO-AMORTERINGSKRAV
+               END-IF
+           END-IF
+
+           COMPUTE ANNUAL-GROSS-SALARY = EI-GROSS-SALARY * 12
+           COMPUTE MAX-LOAN-BASED-ON-INCOME =
+                   ANNUAL-GROSS-SALARY * AMORT-INCOME-MULTIPLE
+
+           IF EO-MAX-LOAN-AMOUNT > MAX-LOAN-BASED-ON-INCOME THEN
+               ADD 1 TO EO-AMORTERINGSKRAV
+           END-IF
+           EXIT.
