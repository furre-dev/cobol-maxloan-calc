@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAXLOAN-TAX.
+      *> Räknar ut nettolön av bruttolön utifrån kommunalskatt och,
+      *> i förekommande fall, statlig inkomstskatt över brytpunkten.
+      *> Ersätter den tidigare schablonen på 30% platt skatt i
+      *> MAXLOAN-CALC:s CALCULATE-DEPOSIT-AND-SALARY.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           COPY KOMSKATT.
+
+           LINKAGE SECTION.
+           COPY TAXLINK.
+
+       PROCEDURE DIVISION USING TAX-INPUT TAX-OUTPUT.
+       0000-MAINLINE SECTION.
+           PERFORM LOOKUP-MUNICIPALITY
+           PERFORM CALCULATE-NET-SALARY
+           GOBACK.
+
+       LOOKUP-MUNICIPALITY SECTION.
+           SET KS-IDX TO 1
+           SEARCH KOMSKATT-ENTRY
+               AT END
+                   *> Okänd kommun - använd den generella satsen (9999)
+                   SET KS-IDX TO 6
+               WHEN KS-MUNICIPALITY-CODE (KS-IDX) = TI-MUNICIPALITY-CODE
+                   CONTINUE
+           END-SEARCH.
+           EXIT.
+
+       CALCULATE-NET-SALARY SECTION.
+           IF TI-GROSS-SALARY > KS-STATE-TAX-BREAKPOINT (KS-IDX) THEN
+               COMPUTE TO-NET-SALARY =
+                       TI-GROSS-SALARY
+                       - (TI-GROSS-SALARY * KS-MUNICIPALITY-RATE (KS-IDX))
+                       - ((TI-GROSS-SALARY - KS-STATE-TAX-BREAKPOINT (KS-IDX)) * KS-STATE-TAX-RATE (KS-IDX))
+           ELSE
+               COMPUTE TO-NET-SALARY =
+                       TI-GROSS-SALARY
+                       - (TI-GROSS-SALARY * KS-MUNICIPALITY-RATE (KS-IDX))
+           END-IF.
+           EXIT.
