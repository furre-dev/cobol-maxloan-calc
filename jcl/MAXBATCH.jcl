@@ -0,0 +1,14 @@
+//MAXBATCH JOB (KALP),'MAXLOAN BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Kör MAXLOAN-BATCH mot dagens intagsfil från kundtjänsten och
+//* producerar en rapportfil med lånetak per sökande.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=MAXLOAN-BATCH
+//STEPLIB  DD DSN=KALP.LOADLIB,DISP=SHR
+//APPLIN   DD DSN=KALP.INTAG.DAGLIG,DISP=SHR
+//HSGFEE   DD DSN=KALP.BOENDEAVGIFT,DISP=SHR
+//RPTOUT   DD DSN=KALP.RAPPORT.DAGLIG,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
