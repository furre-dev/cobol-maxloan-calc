@@ -0,0 +1,29 @@
+      *> WORKREC - Checkpointpost för en påbörjad men ej avslutad
+      *> MAXLOAN-CALC-intervju, så att ett avbrutet samtal kan återupptas
+      *> istället för att kunden får svara på allt från början igen.
+       01  WORK-RECORD.
+           02  WR-STAGE PIC 9(01).
+           02  WR-SECOND-APPLICANT-SWITCH PIC X(01).
+           02  WR-A1-PERSONNUMMER PIC X(12).
+           02  WR-A1-MUNICIPALITY-CODE PIC X(04).
+           02  WR-A1-GROSS-SALARY PIC 9(6).
+           02  WR-A1-NET-SALARY PIC 9(6).
+           02  WR-A1-CASH-DEPOSIT PIC 9(7).
+           02  WR-A2-PERSONNUMMER PIC X(12).
+           02  WR-A2-MUNICIPALITY-CODE PIC X(04).
+           02  WR-A2-GROSS-SALARY PIC 9(6).
+           02  WR-A2-NET-SALARY PIC 9(6).
+           02  WR-A2-CASH-DEPOSIT PIC 9(7).
+           02  WR-GROSS-SALARY PIC 9(7).
+           02  WR-NET-SALARY PIC 9(7).
+           02  WR-CASH-DEPOSIT PIC 9(8).
+           02  WR-PROPERTY-TYPE PIC X(12).
+           02  WR-PROPERTY-EXPENSES PIC 9(5).
+           02  WR-TOTAL-GROWN PIC 9(2).
+           02  WR-TOTAL-CHILDREN PIC 9(2).
+           02  WR-CHILD-BAND-COUNT PIC 9(2) OCCURS 5 TIMES.
+           02  WR-FAMILY-MEMBERS-EXPENSES PIC 9(5).
+           02  WR-CARS-OWNED PIC 9(2).
+           02  WR-CARS-LEASED-TOTAL-PRICE PIC 9(5).
+           02  WR-OTHER-LOAN-EXPENSES PIC 9(6).
+           02  WR-CAR-EXPENSES PIC 9(5).
