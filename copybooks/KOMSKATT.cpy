@@ -0,0 +1,18 @@
+      *> KOMSKATT - Kommunalskattetabell. Kommunkod, kommunal skattesats
+      *> och brytpunkten för statlig inkomstskatt (månadsbelopp) samt
+      *> den statliga skattesatsen över brytpunkten.
+      *> Uppdateras när Skatteverket publicerar nya skattesatser/brytpunkt.
+       01  KOMSKATT-TABLE-DATA.
+           02  FILLER PIC X(20) VALUE "01800301805110002000".
+           02  FILLER PIC X(20) VALUE "14800325205110002000".
+           02  FILLER PIC X(20) VALUE "12800324205110002000".
+           02  FILLER PIC X(20) VALUE "03800332505110002000".
+           02  FILLER PIC X(20) VALUE "18800335505110002000".
+           02  FILLER PIC X(20) VALUE "99990320005110002000".
+
+       01  KOMSKATT-TABLE REDEFINES KOMSKATT-TABLE-DATA.
+           02  KOMSKATT-ENTRY OCCURS 6 TIMES INDEXED BY KS-IDX.
+               03  KS-MUNICIPALITY-CODE PIC X(04).
+               03  KS-MUNICIPALITY-RATE PIC 9V9999.
+               03  KS-STATE-TAX-BREAKPOINT PIC 9(6).
+               03  KS-STATE-TAX-RATE PIC 9V9999.
