@@ -0,0 +1,7 @@
+      *> TAXLINK - Linkage layout för MAXLOAN-TAX.
+       01  TAX-INPUT.
+           02  TI-GROSS-SALARY PIC 9(6).
+           02  TI-MUNICIPALITY-CODE PIC X(04).
+
+       01  TAX-OUTPUT.
+           02  TO-NET-SALARY PIC 9(6).
