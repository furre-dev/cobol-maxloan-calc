@@ -0,0 +1,16 @@
+      *> RPTREC - En rad i rapportfilen från MAXLOAN-BATCH.
+       01  REPORT-RECORD.
+           02  RR-CASE-REF PIC X(10).
+           02  FILLER PIC X(01) VALUE SPACE.
+           02  RR-MAX-LOAN-AMOUNT PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER PIC X(01) VALUE SPACE.
+           02  RR-MAX-PROPERTY-PRICE PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER PIC X(01) VALUE SPACE.
+           02  RR-DEPOSIT-PERCENT PIC Z9.999.
+           02  FILLER PIC X(01) VALUE SPACE.
+           02  RR-LOAN-PERCENT PIC Z9.999.
+           02  FILLER PIC X(01) VALUE SPACE.
+           02  RR-AMORTERINGSKRAV PIC 9.999.
+           02  FILLER PIC X(01) VALUE SPACE.
+           02  RR-STATUS PIC X(08).
+           02  FILLER PIC X(17) VALUE SPACE.
