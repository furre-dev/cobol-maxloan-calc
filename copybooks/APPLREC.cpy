@@ -0,0 +1,19 @@
+      *> APPLREC - En rad i intagsfilen från kundtjänstens intagslista.
+      *> Ett fast format: en rad per hushåll, i samma ordning som
+      *> intervjun frågar i den interaktiva kalkylen. AR-A2-GROSS-SALARY
+      *> = 0 betyder att hushållet bara har en sökande, samma princip
+      *> som A2-GROSS-SALARY VALUE 0 i MAXLOAN-CALC.
+       01  APPLICANT-RECORD.
+           02  AR-CASE-REF PIC X(10).
+           02  AR-A1-GROSS-SALARY PIC 9(6).
+           02  AR-A1-MUNICIPALITY-CODE PIC X(04).
+           02  AR-A2-GROSS-SALARY PIC 9(6).
+           02  AR-A2-MUNICIPALITY-CODE PIC X(04).
+           02  AR-CASH-DEPOSIT PIC 9(7).
+           02  AR-HOUSING-TYPE PIC X(12).
+           02  AR-TOTAL-GROWN PIC 9(2).
+           02  AR-CHILD-BAND-COUNT PIC 9(2) OCCURS 5 TIMES.
+           02  AR-CARS-OWNED PIC 9(2).
+           02  AR-CARS-LEASED-TOTAL-PRICE PIC 9(5).
+           02  AR-OTHER-LOAN-EXPENSES PIC 9(6).
+           02  FILLER PIC X(06).
