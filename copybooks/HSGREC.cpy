@@ -0,0 +1,6 @@
+      *> HSGREC - En rad i bostadsavgiftsfilen (HSGFEE), en per boendetyp.
+      *> Underhålls av backoffice - programmet behöver inte kompileras om
+      *> när avgiften för en boendetyp ändras eller en ny typ läggs till.
+       01  HOUSING-FEE-RECORD.
+           02  HT-PROPERTY-TYPE PIC X(12).
+           02  HT-MONTHLY-FEE PIC 9(05).
