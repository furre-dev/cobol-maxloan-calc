@@ -0,0 +1,25 @@
+      *> CASEREC - En rad i ärendefilen (revisionsspår) för MAXLOAN-CALC.
+      *> Ett ärende per körning, så att ett tidigare lånetak alltid går
+      *> att härleda i efterhand.
+       01  CASE-RECORD.
+           02  CR-CASE-NUMBER PIC 9(14).
+           02  CR-A1-PERSONNUMMER PIC X(12).
+           02  CR-A1-MUNICIPALITY-CODE PIC X(04).
+           02  CR-A1-GROSS-SALARY PIC 9(6).
+           02  CR-A1-CASH-DEPOSIT PIC 9(7).
+           02  CR-A2-PERSONNUMMER PIC X(12).
+           02  CR-A2-MUNICIPALITY-CODE PIC X(04).
+           02  CR-A2-GROSS-SALARY PIC 9(6).
+           02  CR-A2-CASH-DEPOSIT PIC 9(7).
+           02  CR-GROSS-SALARY PIC 9(7).
+           02  CR-NET-SALARY PIC 9(7).
+           02  CR-CASH-DEPOSIT PIC 9(8).
+           02  CR-TOTAL-GROWN PIC 9(2).
+           02  CR-TOTAL-CHILDREN PIC 9(2).
+           02  CR-CARS-OWNED PIC 9(2).
+           02  CR-CARS-LEASED-TOTAL-PRICE PIC 9(5).
+           02  CR-OTHER-LOAN-EXPENSES PIC 9(6).
+           02  CR-PROPERTY-TYPE PIC X(12).
+           02  CR-TOTAL-EXPENSES PIC 9(7).
+           02  CR-MAX-LOAN-AMOUNT PIC 9(10).
+           02  CR-MAX-PROPERTY-PRICE PIC 9(10).
