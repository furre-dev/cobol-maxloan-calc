@@ -0,0 +1,7 @@
+      *> HSGLINK - Linkage layout for MAXLOAN-HOUSING.
+      *> Delas av MAXLOAN-CALC (interaktiv) och MAXLOAN-BATCH.
+       01  HOUSING-INPUT.
+           02  HI-PROPERTY-TYPE PIC X(12).
+
+       01  HOUSING-OUTPUT.
+           02  HO-MONTHLY-FEE PIC 9(05).
