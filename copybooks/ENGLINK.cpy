@@ -0,0 +1,19 @@
+      *> ENGLINK - Linkage layout for MAXLOAN-ENGINE.
+      *> Delas av MAXLOAN-CALC (interaktiv) och MAXLOAN-BATCH så att
+      *> lånekalkylen bara finns på ett ställe.
+       01  ENGINE-INPUT.
+           02  EI-GROSS-SALARY PIC 9(7).
+           02  EI-NET-SALARY PIC 9(7).
+           02  EI-CASH-DEPOSIT PIC 9(8).
+           02  EI-TOTAL-EXPENSES PIC 9(7).
+
+       01  ENGINE-OUTPUT.
+           02  EO-REMAINDER-AFTER-EXPENSES PIC 9(7).
+           02  EO-MAX-LOAN-AMOUNT PIC 9(10).
+           02  EO-MAX-PROPERTY-PRICE PIC 9(10).
+           02  EO-DEPOSIT-PERCENT PIC 99V999.
+           02  EO-LOAN-PERCENT PIC 99V999.
+           02  EO-AMORTERINGSKRAV PIC 9V999.
+           02  EO-DECLINED-SWITCH PIC X(01).
+               88  LOAN-DECLINED VALUE "J".
+           02  EO-SHORTFALL PIC 9(7).
