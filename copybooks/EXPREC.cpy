@@ -0,0 +1,12 @@
+      *> EXPREC - Fast postlayout som lämnas till låneursprungssystemet
+      *> efter varje KALP-körning, så att förhandsbeskedet inte behöver
+      *> knappas in på nytt i det systemet av mottagningen.
+       01  LOAN-EXPORT-RECORD.
+           02  LE-CASE-NUMBER PIC 9(14).
+           02  LE-A1-PERSONNUMMER PIC X(12).
+           02  LE-A2-PERSONNUMMER PIC X(12).
+           02  LE-MAX-LOAN-AMOUNT PIC 9(10).
+           02  LE-MAX-PROPERTY-PRICE PIC 9(10).
+           02  LE-DEPOSIT-PERCENT PIC 99V999.
+           02  LE-LOAN-PERCENT PIC 99V999.
+           02  LE-STATUS PIC X(08).
