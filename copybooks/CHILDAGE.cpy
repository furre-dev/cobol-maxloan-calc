@@ -0,0 +1,14 @@
+      *> CHILDAGE - Åldersindelad barnkostnadstabell enligt konsumentverkets
+      *> skäliga levnadskostnader (samma källa som övriga hushållsbelopp).
+      *> https://www.konsumentverket.se/ekonomi/vilka-kostnader-har-ett-hushall/
+      *> Band 1: 0-3 år, Band 2: 4-6 år, Band 3: 7-10 år,
+      *> Band 4: 11-14 år, Band 5: 15-19 år.
+       01  CHILD-AGE-TABLE-DATA.
+           02  FILLER PIC 9(5) VALUE 03070.
+           02  FILLER PIC 9(5) VALUE 03550.
+           02  FILLER PIC 9(5) VALUE 04160.
+           02  FILLER PIC 9(5) VALUE 05220.
+           02  FILLER PIC 9(5) VALUE 06220.
+
+       01  CHILD-AGE-TABLE REDEFINES CHILD-AGE-TABLE-DATA.
+           02  CHILD-BAND-AMOUNT PIC 9(5) OCCURS 5 TIMES.
